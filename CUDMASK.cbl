@@ -16,7 +16,7 @@
        DATE-COMPILED.
 
       ******************************************************************
-	  *================================================================*
+      *================================================================*
       *        E N V I R O N M E N T     D I V I S I O N               *
       *================================================================*
 
@@ -30,14 +30,30 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT E1TC1AR ASSIGN TO "C:\TEMP\MASK.TXT"
+           SELECT E1TC1AR ASSIGN DYNAMIC WS-E1-CAMINHO
            ORGANIZATION LINE SEQUENTIAL
            FILE STATUS IS  WS-STATUS-E1.
 
-           SELECT S1TC1AR ASSIGN TO "C:\TEMP\MASK_OUT.TXT"
+           SELECT S1TC1AR ASSIGN DYNAMIC WS-S1-CAMINHO
            ORGANIZATION LINE SEQUENTIAL
            FILE STATUS IS  WS-STATUS-S1.
 
+           SELECT CKTC1AR ASSIGN DYNAMIC WS-CK-CAMINHO
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS  WS-STATUS-CK.
+
+           SELECT CTTC1AR ASSIGN DYNAMIC WS-CT-CAMINHO
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS  WS-STATUS-CT.
+
+           SELECT RJTC1AR ASSIGN DYNAMIC WS-RJ-CAMINHO
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS  WS-STATUS-RJ.
+
+           SELECT VLTC1AR ASSIGN DYNAMIC WS-VL-CAMINHO
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS  WS-STATUS-VL.
+
       *================================================================*
       *                D A T A    D I V I S I O N                      *
       *================================================================*
@@ -46,18 +62,36 @@
 
        FILE SECTION.
        FD E1TC1AR.
-          COPY 'REGE1'                 IN copy-lib.
+       01 REG-ENT PIC X(100).
 
        FD S1TC1AR.
        01 REG-SAI PIC X(100).
 
+       FD CKTC1AR.
+       01 REG-CKPT PIC X(027).
+
+       FD CTTC1AR.
+       01 REG-CTL PIC X(080).
+
+       FD RJTC1AR.
+       01 REG-REJ PIC X(100).
+
+       FD VLTC1AR.
+       01 REG-VLT PIC X(105).
+
 
        WORKING-STORAGE SECTION.
       *================================================================*
       *                   A R E A   DE   C O P Y                       *
       *================================================================*
 
-      *COPY REGE1.
+      * E1-REGIS used to be the FD record of E1TC1AR directly, but
+      * since CUDMASK gained CSV support the file can also arrive as
+      * delimited text, so E1TC1AR now reads into the generic REG-ENT
+      * buffer and this copybook is populated from it by 1200-LER-
+      * REGISTRO, the same way REG-SAI/WS-OUT-FILE are split on the
+      * output side.
+           COPY 'REGE1'                 IN copy-lib.
       *================================================================*
       *      W O R K I N G - S T O R A G E   S E C T I O N             *
       *================================================================*
@@ -66,6 +100,97 @@
 
          05 WS-STATUS-E1                PIC 9(002) VALUE ZEROS.
          05 WS-STATUS-S1                PIC 9(002) VALUE ZEROS.
+         05 WS-STATUS-CK                PIC 9(002) VALUE ZEROS.
+         05 WS-STATUS-CT                PIC 9(002) VALUE ZEROS.
+         05 WS-STATUS-RJ                PIC 9(002) VALUE ZEROS.
+         05 WS-STATUS-VL                PIC 9(002) VALUE ZEROS.
+
+      *================================================================*
+      *        C A M I N H O   D O S   A R Q U I V O S                 *
+      *================================================================*
+      * Populated at 1050-LER-PARAMETROS from environment variables
+      * (so each environment/JCL PARM can point CUDMASK at its own
+      * files) instead of being hardcoded on the SELECT clauses.
+       01 WS-CAMINHOS-ARQUIVOS.
+         05 WS-E1-CAMINHO               PIC X(100) VALUE SPACES.
+         05 WS-S1-CAMINHO               PIC X(100) VALUE SPACES.
+         05 WS-CK-CAMINHO               PIC X(100) VALUE SPACES.
+         05 WS-CT-CAMINHO               PIC X(100) VALUE SPACES.
+         05 WS-RJ-CAMINHO               PIC X(100) VALUE SPACES.
+         05 WS-VL-CAMINHO               PIC X(100) VALUE SPACES.
+
+       01 WS-CAMINHOS-PADRAO.
+         05 WS-E1-CAMINHO-DEFAULT       PIC X(100) VALUE
+         'MASK.TXT'.
+         05 WS-S1-CAMINHO-DEFAULT       PIC X(100) VALUE
+         'MASK_OUT.TXT'.
+         05 WS-CK-CAMINHO-DEFAULT       PIC X(100) VALUE
+         'MASK.CKP'.
+         05 WS-CT-CAMINHO-DEFAULT       PIC X(100) VALUE
+         'MASK_CTL.TXT'.
+         05 WS-RJ-CAMINHO-DEFAULT       PIC X(100) VALUE
+         'MASK_REJ.TXT'.
+         05 WS-VL-CAMINHO-DEFAULT       PIC X(100) VALUE
+         'MASK_VLT.TXT'.
+
+       01 WS-AREA-PARAMETROS.
+         05 WS-ENV-VALOR                PIC X(100) VALUE SPACES.
+
+      *================================================================*
+      *        C O N T R O L E   D E   R E S T A R T                   *
+      *================================================================*
+       01 WS-MODOS-EXECUCAO.
+         05 WS-MODO-RESTART             PIC 9(001) VALUE ZEROES.
+            88 WS-SEM-RESTART           VALUE 0.
+            88 WS-COM-RESTART           VALUE 1.
+
+         05 WS-MODO-ENTRADA             PIC 9(001) VALUE ZEROES.
+            88 WS-ENTRADA-FIXA          VALUE 0.
+            88 WS-ENTRADA-CSV           VALUE 1.
+
+         05 WS-MODO-VAULT               PIC 9(001) VALUE ZEROES.
+            88 WS-VAULT-INATIVO         VALUE 0.
+            88 WS-VAULT-ATIVO           VALUE 1.
+
+       01 WS-AREA-CSV.
+         05 WS-CSV-DOC                  PIC X(10) VALUE SPACES.
+
+      *================================================================*
+      *        C O F R E   D E   R E I D E N T I F I C A C A O         *
+      *================================================================*
+      * One line per masked record: the sequence number it was read
+      * at (WS-TOT-LIDOS) as the lookup key, followed by the original
+      * (unmasked) E1-REGIS. CUDUNMASK reads this file back and, given
+      * a key, returns the original record to an authorized caller.
+      * WS-REGISTRO-ORIGINAL is a pristine copy of E1-REGIS taken at
+      * 1200-LER-REGISTRO, before 1220-DATA-LENGTH converts the name's
+      * spaces to '*' for the masking paragraphs.
+       01 WS-REGISTRO-ORIGINAL            PIC X(096).
+
+       01 WS-LINHA-VAULT.
+         05 WS-VLT-CHAVE                PIC 9(009).
+         05 WS-VLT-REGISTRO             PIC X(096).
+
+       01 WS-CHECKPOINT-AREA.
+         05 WS-CKPT-REG-INICIO          PIC 9(009) VALUE ZEROES.
+
+      * Carries all three control totals, not just the read count, so
+      * a restart resumes the end-of-job reconciliation report instead
+      * of only reflecting the tail segment masked since the restart.
+       01 WS-LINHA-CHECKPOINT.
+         05 WS-CKPT-LIDOS               PIC 9(009) VALUE ZEROES.
+         05 WS-CKPT-GRAVADOS            PIC 9(009) VALUE ZEROES.
+         05 WS-CKPT-REJEITADOS          PIC 9(009) VALUE ZEROES.
+
+       01 WS-TOTAIS-CONTROLE.
+         05 WS-TOT-LIDOS                PIC 9(009) VALUE ZEROES.
+         05 WS-TOT-GRAVADOS             PIC 9(009) VALUE ZEROES.
+         05 WS-TOT-REJEITADOS           PIC 9(009) VALUE ZEROES.
+
+       01 WS-LINHA-CONTROLE.
+         05 WS-LC-LABEL                 PIC X(020) VALUE SPACES.
+         05 WS-LC-VALOR                 PIC ZZZZZZZZ9.
+         05 FILLER                      PIC X(051) VALUE SPACES.
 
 
        01 WS-ALFABETO.
@@ -75,6 +200,13 @@
        01 LETRA                        REDEFINES WS-ALFABETO.
          05 WS-LETRA                   PIC X(001) OCCURS 27.
 
+       01 WS-TABELA-DIGITOS.
+         05 WS-DIGITOS                 PIC X(10) VALUE
+         '9876543210'.
+
+       01 DIGITO                       REDEFINES WS-TABELA-DIGITOS.
+         05 WS-DIGITO                  PIC X(001) OCCURS 10.
+
        01 WS-VARIAVEIS-AUXILIARES.
          05 WS-X                       PIC 9(002) VALUE ZEROES.
          05 WS-Y                       PIC 9(002) VALUE ZEROES.
@@ -83,16 +215,43 @@
          05 WS-ULTIMO-CHAR             PIC 9(002) VALUE ZEROS.
 
          05 WS-TAMANHO                 PIC 9(002) VALUE 20.
-         05 WS-VALIDADE                PIC 9(001) VALUE ZEROES.
+         05 WS-VALIDADE                PIC 9(001) VALUE 1.
+            88 WS-VALIDA-ATIVA         VALUE 1.
+            88 WS-VALIDA-INATIVA       VALUE 0.
+
+         05 WS-MODO-MASCARA            PIC 9(001) VALUE ZEROES.
+            88 WS-MASCARA-TOTAL        VALUE 0.
+            88 WS-MASCARA-PARCIAL      VALUE 1.
 
          05 WS-PRESERVA                PIC 9(002) VALUE ZEROS.
 
+         05 WS-DIGITO-NUM              PIC 9(001) VALUE ZEROS.
+
+      * Scratch area for 2421-EMBARALHA-ENDERECO: the address's
+      * alphabetic bytes are pulled out (in order) into WS-EA-BYTE,
+      * scrambled the same way 2400-PROCESSA-MASCARA scrambles
+      * E1-NAME into WS-EA-OUT, then dropped back into the byte
+      * positions recorded in WS-EA-POS, leaving the digit/space
+      * bytes 2420 already handled untouched.
+         05 WS-EA-TAM                  PIC 9(002) VALUE ZEROES.
+
+       01 WS-ENDERECO-ALFA.
+         05 WS-EA-BYTE                 PIC X(01) OCCURS 50.
+         05 WS-EA-OUT                  PIC X(01) OCCURS 50.
+         05 WS-EA-POS                  PIC 9(002) OCCURS 50.
+
        01 WS-OUT-FILE.
          05 WS-O-MASK.
            10 WS-O-NAME                PIC X(01) OCCURS 30.
          05 WS-O-DOC                   PIC 9(10).
+         05 WS-O-DOC-R REDEFINES WS-O-DOC.
+           10 WS-O-DOC-BYTE            PIC X(01) OCCURS 10.
          05 WS-O-ADDRESS               PIC X(50).
+         05 WS-O-ADDRESS-R REDEFINES WS-O-ADDRESS.
+           10 WS-O-ADDRESS-BYTE        PIC X(01) OCCURS 50.
          05 WS-O-POST-CODE             PIC X(06).
+         05 WS-O-POST-CODE-R REDEFINES WS-O-POST-CODE.
+           10 WS-O-CEP-BYTE            PIC X(01) OCCURS 06.
 
       ******************************************************************
        01 CT-CONSTANTES.
@@ -111,6 +270,14 @@
             88 SW-SIM-FIM-ARQUIVO VALUE 'Y'.
             88 SW-NAO-FIM-ARQUIVO VALUE 'N'.
 
+         05 SW-REGISTRO                 PIC X(03) VALUE 'N'.
+            88 SW-REGISTRO-INVALIDO VALUE 'Y'.
+            88 SW-REGISTRO-VALIDO VALUE 'N'.
+
+         05 SW-ESPACO                   PIC X(03) VALUE 'N'.
+            88 SW-ACHOU-ESPACO VALUE 'Y'.
+            88 SW-NAO-ACHOU-ESPACO VALUE 'N'.
+
       *================================================================*
       *        P R O C E D U R E     D I V I S I O N                   *
       *================================================================*
@@ -137,18 +304,128 @@
 
            INITIALIZE                   E1-REGIS.
 
+           PERFORM 1050-LER-PARAMETROS.
+
            PERFORM 1100-ABRIR-ARQUIVOS.
 
+           IF WS-COM-RESTART
+               PERFORM 1150-RESTAURAR-CHECKPOINT
+           END-IF
+
            PERFORM 1200-LER-REGISTRO.
 
       *    PERFORM 1210-TRATA-ESPACO.
 
-      *    PERFORM 1300-VALIDA-REGISTRO.
-
       *    PERFORM 1400-ACHA-ULTIMO-CHAR.
        1000-INICIALIZA-EXIT.
            EXIT.
 
+      *================================================================*
+      *        P A R A G R A F O   L E   P A R A M E T R O S           *
+      *================================================================*
+      * Reads the input/output file paths from environment variables
+      * (CUDMASK_ENTRADA / CUDMASK_SAIDA), set by the caller's JCL
+      * PARM or shell environment, falling back to the defaults below
+      * when not supplied.
+       1050-LER-PARAMETROS.
+
+           DISPLAY 'CUDMASK_ENTRADA'    UPON ENVIRONMENT-NAME
+           ACCEPT   WS-ENV-VALOR        FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALOR EQUAL SPACES OR LOW-VALUES
+               MOVE WS-E1-CAMINHO-DEFAULT
+                                        TO WS-E1-CAMINHO
+           ELSE
+               MOVE WS-ENV-VALOR        TO WS-E1-CAMINHO
+           END-IF
+
+           DISPLAY 'CUDMASK_SAIDA'      UPON ENVIRONMENT-NAME
+           ACCEPT   WS-ENV-VALOR        FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALOR EQUAL SPACES OR LOW-VALUES
+               MOVE WS-S1-CAMINHO-DEFAULT
+                                        TO WS-S1-CAMINHO
+           ELSE
+               MOVE WS-ENV-VALOR        TO WS-S1-CAMINHO
+           END-IF
+
+           DISPLAY 'CUDMASK_CHECKPOINT'  UPON ENVIRONMENT-NAME
+           ACCEPT   WS-ENV-VALOR        FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALOR EQUAL SPACES OR LOW-VALUES
+               MOVE WS-CK-CAMINHO-DEFAULT
+                                        TO WS-CK-CAMINHO
+           ELSE
+               MOVE WS-ENV-VALOR        TO WS-CK-CAMINHO
+           END-IF
+
+           DISPLAY 'CUDMASK_RESTART'    UPON ENVIRONMENT-NAME
+           ACCEPT   WS-ENV-VALOR        FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALOR(1:1) EQUAL '1'
+               SET WS-COM-RESTART       TO TRUE
+           ELSE
+               SET WS-SEM-RESTART       TO TRUE
+           END-IF
+
+           DISPLAY 'CUDMASK_CONTROLE'   UPON ENVIRONMENT-NAME
+           ACCEPT   WS-ENV-VALOR        FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALOR EQUAL SPACES OR LOW-VALUES
+               MOVE WS-CT-CAMINHO-DEFAULT
+                                        TO WS-CT-CAMINHO
+           ELSE
+               MOVE WS-ENV-VALOR        TO WS-CT-CAMINHO
+           END-IF
+
+           DISPLAY 'CUDMASK_REJEITADOS' UPON ENVIRONMENT-NAME
+           ACCEPT   WS-ENV-VALOR        FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALOR EQUAL SPACES OR LOW-VALUES
+               MOVE WS-RJ-CAMINHO-DEFAULT
+                                        TO WS-RJ-CAMINHO
+           ELSE
+               MOVE WS-ENV-VALOR        TO WS-RJ-CAMINHO
+           END-IF
+
+           DISPLAY 'CUDMASK_VALIDA'     UPON ENVIRONMENT-NAME
+           ACCEPT   WS-ENV-VALOR        FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALOR(1:1) EQUAL '0'
+               SET WS-VALIDA-INATIVA    TO TRUE
+           ELSE
+               SET WS-VALIDA-ATIVA      TO TRUE
+           END-IF
+
+           DISPLAY 'CUDMASK_MASCARA'    UPON ENVIRONMENT-NAME
+           ACCEPT   WS-ENV-VALOR        FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALOR(1:1) EQUAL '1'
+               SET WS-MASCARA-PARCIAL   TO TRUE
+           ELSE
+               SET WS-MASCARA-TOTAL     TO TRUE
+           END-IF
+
+           DISPLAY 'CUDMASK_FORMATO'    UPON ENVIRONMENT-NAME
+           ACCEPT   WS-ENV-VALOR        FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALOR(1:3) EQUAL 'CSV'
+               SET WS-ENTRADA-CSV       TO TRUE
+           ELSE
+               SET WS-ENTRADA-FIXA      TO TRUE
+           END-IF
+
+           DISPLAY 'CUDMASK_VAULT'      UPON ENVIRONMENT-NAME
+           ACCEPT   WS-ENV-VALOR        FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALOR EQUAL SPACES OR LOW-VALUES
+               MOVE WS-VL-CAMINHO-DEFAULT
+                                        TO WS-VL-CAMINHO
+           ELSE
+               MOVE WS-ENV-VALOR        TO WS-VL-CAMINHO
+           END-IF
+
+           DISPLAY 'CUDMASK_VAULT_ATIVO' UPON ENVIRONMENT-NAME
+           ACCEPT   WS-ENV-VALOR        FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALOR(1:1) EQUAL '1'
+               SET WS-VAULT-ATIVO       TO TRUE
+           ELSE
+               SET WS-VAULT-INATIVO     TO TRUE
+           END-IF
+           .
+       1050-LER-PARAMETROS-EXIT.
+           EXIT.
+
       *================================================================*
       *        P A R A G R A F O   A B E R T U R A   E N T R A D A     *
       *================================================================*
@@ -169,8 +446,15 @@
       *================================================================*
       *        P A R A G R A F O   A B E R T U R A   S A I D A         *
       *================================================================*
-
-           OPEN OUTPUT S1TC1AR
+      * A restart must pick up where the interrupted run left off, so
+      * it opens EXTEND instead of OUTPUT here - OPEN OUTPUT would
+      * truncate the records that run already wrote before 1160-
+      * AVANCA-ENTRADA skips back past them on the input side.
+           IF WS-COM-RESTART
+               OPEN EXTEND S1TC1AR
+           ELSE
+               OPEN OUTPUT S1TC1AR
+           END-IF
 
            IF WS-STATUS-S1 EQUAL CT-0 OR
              WS-STATUS-S1 EQUAL CT-10
@@ -179,10 +463,114 @@
                DISPLAY ' ERRO NA ABERTURA DE ARQUIVO '
                DISPLAY ' ERROR = ' WS-STATUS-S1
                PERFORM 3000-FINALIZA
+           END-IF
+
+      *================================================================*
+      *        P A R A G R A F O   A B E R T U R A   R E J E I T O S   *
+      *================================================================*
+
+           IF WS-COM-RESTART
+               OPEN EXTEND RJTC1AR
+           ELSE
+               OPEN OUTPUT RJTC1AR
+           END-IF
+
+           IF WS-STATUS-RJ EQUAL CT-0 OR
+             WS-STATUS-RJ EQUAL CT-10
+               CONTINUE
+           ELSE
+               DISPLAY ' ERRO NA ABERTURA DE ARQUIVO '
+               DISPLAY ' ERROR = ' WS-STATUS-RJ
+               PERFORM 3000-FINALIZA
+           END-IF
+
+      *================================================================*
+      *        P A R A G R A F O   A B E R T U R A   C O F R E         *
+      *================================================================*
+      * VLTC1AR is only opened when the vault is switched on, so a run
+      * with CUDMASK_VAULT_ATIVO unset never creates the file at all.
+           IF WS-VAULT-ATIVO
+               IF WS-COM-RESTART
+                   OPEN EXTEND VLTC1AR
+               ELSE
+                   OPEN OUTPUT VLTC1AR
+               END-IF
+
+               IF WS-STATUS-VL EQUAL CT-0 OR
+                 WS-STATUS-VL EQUAL CT-10
+                   CONTINUE
+               ELSE
+                   DISPLAY ' ERRO NA ABERTURA DE ARQUIVO '
+                   DISPLAY ' ERROR = ' WS-STATUS-VL
+                   PERFORM 3000-FINALIZA
+               END-IF
            END-IF.
        1100-ABRIR-ARQUIVOS-EXIT.
            EXIT.
 
+      *================================================================*
+      *        P A R A G R A F O   R E S T A U R A  C H E C K P O I N T*
+      *================================================================*
+      * Restart mode: reads the record count saved by 2050-GRAVA-
+      * CHECKPOINT on the previous (interrupted) run and fast-forwards
+      * E1TC1AR past the records already masked, instead of starting
+      * over from record one.
+       1150-RESTAURAR-CHECKPOINT.
+
+           OPEN INPUT CKTC1AR
+
+           IF WS-STATUS-CK EQUAL CT-0
+               READ CKTC1AR INTO WS-LINHA-CHECKPOINT
+               END-READ
+
+               IF WS-STATUS-CK EQUAL CT-0 OR
+                 WS-STATUS-CK EQUAL CT-10
+                   CONTINUE
+               ELSE
+                   DISPLAY ' ERRO NA LEITURA DO CHECKPOINT '
+                   DISPLAY ' ERROR = ' WS-STATUS-CK
+                   PERFORM 3000-FINALIZA
+               END-IF
+
+               MOVE WS-CKPT-LIDOS       TO WS-CKPT-REG-INICIO
+               MOVE WS-CKPT-GRAVADOS    TO WS-TOT-GRAVADOS
+               MOVE WS-CKPT-REJEITADOS  TO WS-TOT-REJEITADOS
+               CLOSE CKTC1AR
+               DISPLAY ' RESTART A PARTIR DO REGISTRO '
+                       WS-CKPT-REG-INICIO
+               PERFORM 1160-AVANCA-ENTRADA
+           ELSE
+               DISPLAY ' CHECKPOINT NAO ENCONTRADO, INICIANDO DO '
+                       'REGISTRO 1 '
+               CLOSE CKTC1AR
+           END-IF
+           .
+       1150-RESTAURAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      *================================================================*
+      *        P A R A G R A F O   A V A N C A   E N T R A D A         *
+      *================================================================*
+      * Re-reads (without masking) the records already processed by
+      * the interrupted run, so E1TC1AR lines back up with the
+      * checkpointed record count.
+       1160-AVANCA-ENTRADA.
+
+           PERFORM VARYING WS-TOT-LIDOS
+             FROM 0 BY 1
+             UNTIL WS-TOT-LIDOS EQUAL WS-CKPT-REG-INICIO
+             OR SW-SIM-FIM-ARQUIVO
+
+               READ E1TC1AR
+                   AT END
+                       SET SW-SIM-FIM-ARQUIVO
+                                        TO TRUE
+               END-READ
+           END-PERFORM
+           .
+       1160-AVANCA-ENTRADA-EXIT.
+           EXIT.
+
       *================================================================*
       *        P A R A G R A F O   L E I T U R A                       *
       *================================================================*
@@ -190,15 +578,24 @@
        1200-LER-REGISTRO.
            INITIALIZE                   E1-REGIS.
 
-           READ E1TC1AR                 INTO E1-REGIS
+           READ E1TC1AR
                AT END
-                   SET SW-SIM-FIM-ARQUIVO 
+                   SET SW-SIM-FIM-ARQUIVO
                                         TO TRUE
            END-READ
 
            IF  WS-STATUS-E1 EQUAL CT-0 OR
                WS-STATUS-E1 EQUAL CT-10
+               IF SW-NAO-FIM-ARQUIVO
+                   ADD 1 TO WS-TOT-LIDOS
+                   IF WS-ENTRADA-CSV
+                       PERFORM 1225-LER-REGISTRO-CSV
+                   ELSE
+                       MOVE REG-ENT     TO E1-REGIS
+                   END-IF
+               END-IF
                MOVE E1-REGIS TO WS-OUT-FILE
+               MOVE E1-REGIS TO WS-REGISTRO-ORIGINAL
                MOVE SPACES TO WS-O-MASK
                CONTINUE
            ELSE
@@ -209,6 +606,24 @@
        1200-LER-REGISTRO-EXIT.
            EXIT.
 
+      *================================================================*
+      *        P A R A G R A F O   L E   C S V                         *
+      *================================================================*
+      * WS-ENTRADA-CSV: parses REG-ENT as NAME,DOC,ADDRESS,POSTCODE
+      * instead of the fixed-width REGE1 layout. The document number
+      * is unstrung into an alphanumeric holder first and then moved
+      * into the numeric E1-DOC, since UNSTRING itself cannot target
+      * a numeric receiving item reliably.
+       1225-LER-REGISTRO-CSV.
+           UNSTRING REG-ENT DELIMITED BY ','
+               INTO E1-NAME, WS-CSV-DOC, E1-ADDRESS, E1-POST-CODE
+           END-UNSTRING
+
+           MOVE WS-CSV-DOC              TO E1-DOC
+           .
+       1225-LER-REGISTRO-CSV-EXIT.
+           EXIT.
+
       *================================================================*
       *   T R A T A     E S P A C O S                                  *
       *================================================================*
@@ -239,17 +654,20 @@
       * FUNTION TO FIND REAL LENGTH INSIDE 30 POSITION LONGER VARIABLE
        1220-DATA-LENGTH.
            INITIALIZE                  WS-TAMANHO.
-           
+           SET SW-NAO-ACHOU-ESPACO     TO TRUE.
+
            INSPECT E1-NAME CONVERTING
            " " to "*".
-           
-           PERFORM 
+
+           PERFORM
              VARYING WS-AUX
              FROM 1 BY 1
              UNTIL WS-AUX EQUAL 30
                OR  WS-AUX GREATER THAN 30
 
              IF  E1-NAME-BYTE(WS-AUX)   EQUAL '*'
+                 SET SW-ACHOU-ESPACO    TO TRUE
+
                  SUBTRACT 1             FROM WS-AUX
                                         GIVING WS-TAMANHO
 
@@ -261,36 +679,52 @@
                  END-PERFORM
              END-IF
            END-PERFORM
+
+      * A name that fills all 30 positions with no trailing space
+      * never hits the '*' test above, so WS-TAMANHO would otherwise
+      * be left at the INITIALIZE value of zero - indistinguishable
+      * from a genuinely empty name as far as 1300-VALIDA-REGISTRO
+      * is concerned.
+           IF SW-NAO-ACHOU-ESPACO
+               MOVE 30                 TO WS-TAMANHO
+           END-IF
            .
        1220-DATA-LENGTH-EXIT.
            EXIT.
       *================================================================*
       *        P A R A G R A F O   V A L I D A                         *
       *================================================================*
-      * discontinued in 2020-08-25
+      * Gates a record before masking: an empty name or a name byte
+      * that is not a letter, digit, space or the '*' filler is
+      * rejected instead of being masked, and flows to RJTC1AR via
+      * 2600-GRAVAR-REJEITO. Runs after 1220-DATA-LENGTH so WS-TAMANHO
+      * reflects the current record; an empty name shows up there as
+      * WS-TAMANHO EQUAL ZEROS. Reinstated 2026-08-09 (was previously
+      * aborting the whole run instead of just rejecting the record).
        1300-VALIDA-REGISTRO.
+           SET SW-REGISTRO-VALIDO      TO TRUE
+
            MOVE 1 TO WS-X
 
-           IF E1-NAME EQUAL SPACES
-               DISPLAY ' RESGISTRO VAZIO '
-               PERFORM 3000-FINALIZA
-           END-IF
+           IF WS-TAMANHO EQUAL ZEROS
+               SET SW-REGISTRO-INVALIDO TO TRUE
+           ELSE
+               PERFORM VARYING WS-X
+                 FROM 1 BY 1
+                 UNTIL WS-X GREATER WS-TAMANHO
 
-           PERFORM VARYING WS-X
-             FROM 1 BY 1
-             UNTIL WS-X GREATER WS-TAMANHO
+                   PERFORM VARYING WS-Y
+                     FROM 1 BY 1
+                     UNTIL WS-Y GREATER 27
+                     OR E1-NAME-BYTE(WS-X) EQUAL WS-LETRA(WS-Y)
+                     OR E1-NAME-BYTE(WS-X) EQUAL SPACE OR LOW-VALUE
+                   END-PERFORM
 
-               PERFORM VARYING WS-Y
-                 FROM 1 BY 1
-                 UNTIL WS-Y GREATER 27
-                 OR E1-NAME-BYTE(WS-X) EQUAL WS-LETRA(WS-Y)
-                 OR E1-NAME-BYTE(WS-X) EQUAL SPACE OR LOW-VALUE
+                   IF WS-Y GREATER 27
+                       SET SW-REGISTRO-INVALIDO TO TRUE
+                   END-IF
                END-PERFORM
-
-      *       IF WS-Y GREATER 27
-      *          PERFORM 3000-FINALIZA
-      *       END-IF
-           END-PERFORM
+           END-IF
            .
        1300-VALIDA-REGISTRO-EXIT.
            EXIT.
@@ -334,17 +768,92 @@
        2000-PROCESSA.
            PERFORM 1220-DATA-LENGTH.
 
-           PERFORM 2400-PROCESSA-MASCARA.
+           SET SW-REGISTRO-VALIDO      TO TRUE
 
-           PERFORM 2500-GRAVAR-REGISTRO.
+           IF WS-VALIDA-ATIVA
+               PERFORM 1300-VALIDA-REGISTRO
+           END-IF
+
+           IF SW-REGISTRO-VALIDO
+               PERFORM 2400-PROCESSA-MASCARA
+
+               PERFORM 2405-APLICA-MODO-PARCIAL
+
+               PERFORM 2410-PROCESSA-MASCARA-DOC
+
+               PERFORM 2420-PROCESSA-MASCARA-ENDERECO
+
+               PERFORM 2430-PROCESSA-MASCARA-CEP
+
+               PERFORM 2500-GRAVAR-REGISTRO
+
+               IF WS-VAULT-ATIVO
+                   PERFORM 2440-GRAVAR-VAULT
+               END-IF
+
+               ADD 1 TO WS-TOT-GRAVADOS
+           ELSE
+               PERFORM 2600-GRAVAR-REJEITO
+
+               ADD 1 TO WS-TOT-REJEITADOS
+           END-IF
+
+      * Checkpointed after every record (not on an interval): the
+      * output/reject/vault files are written as each record is
+      * processed, so the checkpoint has to stay in lockstep with
+      * them - otherwise a restart would skip only as far as the
+      * last interval mark and re-append records already flushed to
+      * those EXTEND-opened files.
+           PERFORM 2050-GRAVA-CHECKPOINT.
 
            PERFORM 2100-INICIALIZA-VARIAVEIS.
 
            PERFORM 1200-LER-REGISTRO.
-           
+
        2000-PROCESSA-EXIT.
            EXIT.
 
+      *================================================================*
+      *        P A R A G R A F O   G R A V A   C H E C K P O I N T     *
+      *================================================================*
+      * Saves the current record counts to a small checkpoint file,
+      * called once per record from 2000-PROCESSA, so a later run
+      * with CUDMASK_RESTART=1 can fast-forward past exactly the
+      * records this run already flushed to S1TC1AR/RJTC1AR/VLTC1AR.
+       2050-GRAVA-CHECKPOINT.
+
+           OPEN OUTPUT CKTC1AR
+
+           IF WS-STATUS-CK EQUAL CT-0 OR
+             WS-STATUS-CK EQUAL CT-10
+               CONTINUE
+           ELSE
+               DISPLAY ' ERRO NA ABERTURA DO CHECKPOINT '
+               DISPLAY ' ERROR = ' WS-STATUS-CK
+               PERFORM 3000-FINALIZA
+           END-IF
+
+           MOVE WS-TOT-LIDOS            TO WS-CKPT-LIDOS
+           MOVE WS-TOT-GRAVADOS         TO WS-CKPT-GRAVADOS
+           MOVE WS-TOT-REJEITADOS       TO WS-CKPT-REJEITADOS
+
+           WRITE REG-CKPT FROM WS-LINHA-CHECKPOINT
+           END-WRITE
+
+           IF WS-STATUS-CK EQUAL CT-0 OR
+             WS-STATUS-CK EQUAL CT-10
+               CONTINUE
+           ELSE
+               DISPLAY ' ERRO NA GRAVACAO DO CHECKPOINT '
+               DISPLAY ' ERROR = ' WS-STATUS-CK
+               PERFORM 3000-FINALIZA
+           END-IF
+
+           CLOSE CKTC1AR
+           .
+       2050-GRAVA-CHECKPOINT-EXIT.
+           EXIT.
+
       *================================================================*
       *        C O N T A    C A R A C T E R E S                        *
       *================================================================*
@@ -448,6 +957,175 @@
        2400-PROCESSA-MASCARA-EXIT.
            EXIT.
       *================================================================*
+      *       M O D O   D E   M A S C A R A   P A R C I A L            *
+      *================================================================*
+      * WS-MASCARA-TOTAL (the historical behaviour) leaves the name
+      * fully scrambled. WS-MASCARA-PARCIAL instead restores the
+      * first and last real character of the name on top of the
+      * scrambled output, so e.g. "JOHN SMITH" comes out as
+      * "J*********H" rather than fully unrecognisable.
+       2405-APLICA-MODO-PARCIAL.
+           IF WS-MASCARA-PARCIAL
+             AND WS-TAMANHO GREATER ZEROS
+               MOVE E1-NAME-BYTE(1)     TO WS-O-NAME(1)
+               MOVE E1-NAME-BYTE(WS-TAMANHO)
+                                        TO WS-O-NAME(WS-TAMANHO)
+           END-IF
+           .
+       2405-APLICA-MODO-PARCIAL-EXIT.
+           EXIT.
+      *================================================================*
+      *       M A S C A R A   D O C U M E N T O                        *
+      *================================================================*
+      * Keeps the first 3 and last 2 digits (enough for regional
+      * reconciliation) and blanks out the middle of the CPF/document.
+       2410-PROCESSA-MASCARA-DOC.
+           MOVE '0'                     TO WS-O-DOC-BYTE(4)
+                                           WS-O-DOC-BYTE(5)
+                                           WS-O-DOC-BYTE(6)
+                                           WS-O-DOC-BYTE(7)
+                                           WS-O-DOC-BYTE(8)
+           .
+       2410-PROCESSA-MASCARA-DOC-EXIT.
+           EXIT.
+      *================================================================*
+      *       M A S C A R A   E N D E R E C O                          *
+      *================================================================*
+      * Letters are scrambled the same way 2400-PROCESSA-MASCARA
+      * scrambles the name (a cyclic search through WS-ALFA, not a
+      * static substitution), via 2421-EMBARALHA-ENDERECO below.
+      * Digits (house/apartment number) are handled separately here,
+      * through WS-DIGITO, since they are not part of the WS-ALFA
+      * alphabet; spaces and punctuation pass through untouched.
+       2420-PROCESSA-MASCARA-ENDERECO.
+           MOVE SPACES                  TO WS-O-ADDRESS.
+           MOVE ZEROES                  TO WS-EA-TAM.
+
+           PERFORM VARYING WS-X
+             FROM 1 BY 1
+             UNTIL WS-X GREATER 50
+
+               IF E1-ADDRESS-BYTE(WS-X) IS ALPHABETIC-UPPER
+                 AND E1-ADDRESS-BYTE(WS-X) NOT EQUAL SPACE
+                   ADD 1                TO WS-EA-TAM
+                   MOVE E1-ADDRESS-BYTE(WS-X)
+                                        TO WS-EA-BYTE(WS-EA-TAM)
+                   MOVE WS-X            TO WS-EA-POS(WS-EA-TAM)
+               ELSE
+                   IF E1-ADDRESS-BYTE(WS-X) IS NUMERIC
+                       PERFORM 2425-MASCARA-NUMERO-ENDERECO
+                   ELSE
+                       MOVE E1-ADDRESS-BYTE(WS-X)
+                                        TO WS-O-ADDRESS-BYTE(WS-X)
+                   END-IF
+               END-IF
+
+           END-PERFORM
+
+           IF WS-EA-TAM GREATER ZEROES
+               PERFORM 2421-EMBARALHA-ENDERECO
+
+               PERFORM VARYING WS-X
+                 FROM 1 BY 1
+                 UNTIL WS-X GREATER WS-EA-TAM
+
+                   MOVE WS-EA-POS(WS-X) TO WS-AUX
+                   MOVE WS-EA-OUT(WS-X)
+                                        TO WS-O-ADDRESS-BYTE(WS-AUX)
+               END-PERFORM
+           END-IF
+           .
+       2420-PROCESSA-MASCARA-ENDERECO-EXIT.
+           EXIT.
+
+      *================================================================*
+      *       E M B A R A L H A   E N D E R E C O                      *
+      *================================================================*
+      * Same cyclic-search scramble as 2400-PROCESSA-MASCARA, run over
+      * the address's alphabetic bytes (WS-EA-BYTE, collected by
+      * 2420) instead of E1-NAME, producing WS-EA-OUT.
+       2421-EMBARALHA-ENDERECO.
+           INITIALIZE                   WS-AUX.
+
+           PERFORM
+             VARYING WS-Y
+             FROM 1 BY 1
+             UNTIL WS-AUX GREATER THAN WS-EA-TAM
+
+               PERFORM
+                 VARYING WS-X
+                 FROM 1 BY 1
+                 UNTIL WS-LETRA(WS-Y) EQUAL WS-EA-BYTE(WS-X)
+                    OR WS-X EQUAL WS-EA-TAM
+               END-PERFORM
+
+               IF WS-LETRA(WS-Y) EQUAL WS-EA-BYTE(WS-X)
+                   ADD 1                TO WS-AUX
+                   MOVE WS-LETRA(WS-Y)  TO WS-EA-OUT(WS-AUX)
+               END-IF
+
+               IF  WS-Y EQUAL 27
+                   MOVE 1               TO WS-Y
+               END-IF
+
+           END-PERFORM
+           .
+       2421-EMBARALHA-ENDERECO-EXIT.
+           EXIT.
+
+      *================================================================*
+      *       M A S C A R A   N U M E R O   D O   E N D E R E C O      *
+      *================================================================*
+      * Remaps a single digit of the house/apartment number through
+      * WS-DIGITO (0<->9, 1<->8, ...), called once per numeric byte.
+       2425-MASCARA-NUMERO-ENDERECO.
+           MOVE E1-ADDRESS-BYTE(WS-X)   TO WS-DIGITO-NUM
+
+           ADD 1                       TO WS-DIGITO-NUM
+                                        GIVING WS-AUX
+
+           MOVE WS-DIGITO(WS-AUX)       TO WS-O-ADDRESS-BYTE(WS-X)
+           .
+       2425-MASCARA-NUMERO-ENDERECO-EXIT.
+           EXIT.
+
+      *================================================================*
+      *       M A S C A R A   C E P                                    *
+      *================================================================*
+      * Keeps the first 3 digits for regional aggregation on the
+      * analytics extracts, blanks the last 3.
+       2430-PROCESSA-MASCARA-CEP.
+           MOVE '0'                     TO WS-O-CEP-BYTE(4)
+                                           WS-O-CEP-BYTE(5)
+                                           WS-O-CEP-BYTE(6)
+           .
+       2430-PROCESSA-MASCARA-CEP-EXIT.
+           EXIT.
+      *================================================================*
+      *        G R A V A   R E G I S T R O   N O   C O F R E           *
+      *================================================================*
+      * Keys the original (unmasked) record by its read sequence
+      * number and appends it to VLTC1AR. E1-REGIS is still intact
+      * here, since masking only ever writes into WS-OUT-FILE.
+       2440-GRAVAR-VAULT.
+           MOVE WS-TOT-LIDOS            TO WS-VLT-CHAVE
+           MOVE WS-REGISTRO-ORIGINAL    TO WS-VLT-REGISTRO
+
+           WRITE REG-VLT FROM WS-LINHA-VAULT
+           END-WRITE
+
+           IF WS-STATUS-VL EQUAL CT-0 OR
+             WS-STATUS-VL EQUAL CT-10
+               CONTINUE
+           ELSE
+               DISPLAY ' ERRO NA GRAVACAO DO COFRE '
+               DISPLAY ' ERROR = ' WS-STATUS-VL
+               PERFORM 3000-FINALIZA
+           END-IF
+           .
+       2440-GRAVAR-VAULT-EXIT.
+           EXIT.
+      *================================================================*
       *        G R A V A   R E G I S T R O   M A S C A R A D O         *
       *================================================================*
 
@@ -467,17 +1145,143 @@
        2500-GRAVAR-REGISTRO-EXIT.
            EXIT.
 
+      *================================================================*
+      *        G R A V A   R E G I S T R O   R E J E I T A D O         *
+      *================================================================*
+      * Writes the original (unmasked) record to RJTC1AR so it can be
+      * reviewed and corrected upstream, instead of aborting the run
+      * or letting a bad record through unmasked.
+       2600-GRAVAR-REJEITO.
+           WRITE REG-REJ FROM WS-REGISTRO-ORIGINAL
+           END-WRITE
+
+           IF WS-STATUS-RJ EQUAL CT-0 OR
+             WS-STATUS-RJ EQUAL CT-10
+               CONTINUE
+           ELSE
+               DISPLAY ' ERRO NA GRAVACAO DO REJEITO '
+               DISPLAY ' ERROR = ' WS-STATUS-RJ
+               PERFORM 3000-FINALIZA
+           END-IF
+           .
+       2600-GRAVAR-REJEITO-EXIT.
+           EXIT.
+
       *================================================================*
       *               P A R A G R A F O    F I N A L I Z A             *
       *================================================================*
 
        3000-FINALIZA.
 
+           PERFORM 3100-GRAVA-CONTROLE.
+
            CLOSE E1TC1AR
 
            CLOSE S1TC1AR
 
+           CLOSE RJTC1AR
+
+           IF WS-VAULT-ATIVO
+               CLOSE VLTC1AR
+           END-IF
+
            STOP RUN
            .
        3000-FINALIZA-EXIT.
            EXIT.
+
+      *================================================================*
+      *        P A R A G R A F O   G R A V A   C O N T R O L E         *
+      *================================================================*
+      * Audit-friendly end-of-job summary: records read, written and
+      * rejected, displayed on the job log and written to a small
+      * control-totals file for reconciliation against the source
+      * extract's row count.
+       3100-GRAVA-CONTROLE.
+
+           DISPLAY ' TOTAIS DE CONTROLE CUDMASK '
+           DISPLAY ' REGISTROS LIDOS      = ' WS-TOT-LIDOS
+           DISPLAY ' REGISTROS GRAVADOS   = ' WS-TOT-GRAVADOS
+           DISPLAY ' REGISTROS REJEITADOS = ' WS-TOT-REJEITADOS
+
+           OPEN OUTPUT CTTC1AR
+
+           IF WS-STATUS-CT EQUAL CT-0 OR
+             WS-STATUS-CT EQUAL CT-10
+               CONTINUE
+           ELSE
+               DISPLAY ' ERRO NA ABERTURA DO CONTROLE '
+               DISPLAY ' ERROR = ' WS-STATUS-CT
+               PERFORM 3900-ABORTA-CONTROLE
+           END-IF
+
+           MOVE 'REGISTROS LIDOS    '    TO WS-LC-LABEL
+           MOVE WS-TOT-LIDOS             TO WS-LC-VALOR
+           WRITE REG-CTL FROM WS-LINHA-CONTROLE
+           END-WRITE
+
+           IF WS-STATUS-CT EQUAL CT-0 OR
+             WS-STATUS-CT EQUAL CT-10
+               CONTINUE
+           ELSE
+               DISPLAY ' ERRO NA GRAVACAO DO CONTROLE '
+               DISPLAY ' ERROR = ' WS-STATUS-CT
+               PERFORM 3900-ABORTA-CONTROLE
+           END-IF
+
+           MOVE 'REGISTROS GRAVADOS '    TO WS-LC-LABEL
+           MOVE WS-TOT-GRAVADOS          TO WS-LC-VALOR
+           WRITE REG-CTL FROM WS-LINHA-CONTROLE
+           END-WRITE
+
+           IF WS-STATUS-CT EQUAL CT-0 OR
+             WS-STATUS-CT EQUAL CT-10
+               CONTINUE
+           ELSE
+               DISPLAY ' ERRO NA GRAVACAO DO CONTROLE '
+               DISPLAY ' ERROR = ' WS-STATUS-CT
+               PERFORM 3900-ABORTA-CONTROLE
+           END-IF
+
+           MOVE 'REGISTROS REJEITADOS'   TO WS-LC-LABEL
+           MOVE WS-TOT-REJEITADOS        TO WS-LC-VALOR
+           WRITE REG-CTL FROM WS-LINHA-CONTROLE
+           END-WRITE
+
+           IF WS-STATUS-CT EQUAL CT-0 OR
+             WS-STATUS-CT EQUAL CT-10
+               CONTINUE
+           ELSE
+               DISPLAY ' ERRO NA GRAVACAO DO CONTROLE '
+               DISPLAY ' ERROR = ' WS-STATUS-CT
+               PERFORM 3900-ABORTA-CONTROLE
+           END-IF
+
+           CLOSE CTTC1AR
+           .
+       3100-GRAVA-CONTROLE-EXIT.
+           EXIT.
+
+      *================================================================*
+      *        P A R A G R A F O   A B O R T A   C O N T R O L E       *
+      *================================================================*
+      * 3100-GRAVA-CONTROLE is only ever reached from inside 3000-
+      * FINALIZA, so an I/O error here cannot route back through
+      * 3000-FINALIZA the way every other paragraph's error branch
+      * does - that would re-enter 3100 and retry the same failing
+      * OPEN/WRITE forever. This closes out and stops the run directly.
+       3900-ABORTA-CONTROLE.
+
+           CLOSE E1TC1AR
+           CLOSE S1TC1AR
+           CLOSE RJTC1AR
+           CLOSE CTTC1AR
+
+           IF WS-VAULT-ATIVO
+               CLOSE VLTC1AR
+           END-IF
+
+           STOP RUN
+           .
+       3900-ABORTA-CONTROLE-EXIT.
+           EXIT.
