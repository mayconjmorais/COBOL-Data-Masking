@@ -0,0 +1,225 @@
+      ******************************************************************
+      * Companion to CUDMASK: given a key and the vault file CUDMASK
+      * writes when CUDMASK_VAULT_ATIVO is on, looks the key up and
+      * returns the original (unmasked) record to an authorized
+      * caller.
+      *
+      * This does not re-derive the original value from the masked
+      * output - CUDMASK's scrambling is not reversible by design.
+      * It only works if the vault file from that run was kept.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID.                      CUDUNMASK.
+       AUTHOR.                          MAYCON MORAIS.
+       DATE-WRITTEN.                    AUG 09, 2026.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *================================================================*
+      *        E N V I R O N M E N T     D I V I S I O N               *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT VLTC1AR ASSIGN DYNAMIC WS-VL-CAMINHO
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS  WS-STATUS-VL.
+
+      *================================================================*
+      *                D A T A    D I V I S I O N                      *
+      *================================================================*
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD VLTC1AR.
+       01 REG-VLT PIC X(105).
+
+       WORKING-STORAGE SECTION.
+      *================================================================*
+      *                   A R E A   DE   C O P Y                       *
+      *================================================================*
+      * Same layout CUDMASK masks from, used here to unpack the
+      * original record carried in each vault line.
+           COPY 'REGE1'                 IN copy-lib.
+      *================================================================*
+      *      W O R K I N G - S T O R A G E   S E C T I O N             *
+      *================================================================*
+
+       01 WS-ARQUIVOS-STATUS.
+         05 WS-STATUS-VL                PIC 9(002) VALUE ZEROS.
+
+      *================================================================*
+      *        C A M I N H O   D O   C O F R E                         *
+      *================================================================*
+       01 WS-CAMINHOS-ARQUIVOS.
+         05 WS-VL-CAMINHO               PIC X(100) VALUE SPACES.
+
+       01 WS-CAMINHOS-PADRAO.
+         05 WS-VL-CAMINHO-DEFAULT       PIC X(100) VALUE
+         'MASK_VLT.TXT'.
+
+       01 WS-AREA-PARAMETROS.
+         05 WS-ENV-VALOR                PIC X(100) VALUE SPACES.
+         05 WS-CHAVE-PROCURADA          PIC 9(009) VALUE ZEROES.
+
+      *================================================================*
+      *        L I N H A   D O   C O F R E                             *
+      *================================================================*
+       01 WS-LINHA-VAULT.
+         05 WS-VLT-CHAVE                PIC 9(009).
+         05 WS-VLT-REGISTRO             PIC X(096).
+
+       01 CT-CONSTANTES.
+         05 CT-0                       PIC 9(002) VALUE ZEROS.
+         05 CT-10                      PIC 9(002) VALUE 10.
+
+       01 SW-SWITCHES.
+
+         05 SW-ARQUIVO                  PIC X(03) VALUE 'N'.
+            88 SW-SIM-FIM-ARQUIVO VALUE 'Y'.
+            88 SW-NAO-FIM-ARQUIVO VALUE 'N'.
+
+         05 SW-BUSCA                    PIC X(03) VALUE 'N'.
+            88 SW-CHAVE-ENCONTRADA VALUE 'Y'.
+            88 SW-CHAVE-NAO-ENCONTRADA VALUE 'N'.
+
+      *================================================================*
+      *        P R O C E D U R E     D I V I S I O N                   *
+      *================================================================*
+
+       PROCEDURE DIVISION.
+
+       0000-PRINCIPAL.
+
+           PERFORM 1000-INICIALIZA.
+
+           PERFORM 2000-PROCURA-CHAVE
+             UNTIL SW-SIM-FIM-ARQUIVO
+             OR SW-CHAVE-ENCONTRADA
+
+           PERFORM 3000-FINALIZA.
+
+       0000-PRINCIPAL-EXIT.
+           EXIT.
+
+      *================================================================*
+      *        P A R A G R A F O   I N I C I A L I Z A                 *
+      *================================================================*
+
+       1000-INICIALIZA.
+
+           PERFORM 1050-LER-PARAMETROS.
+
+           PERFORM 1100-ABRIR-ARQUIVOS.
+           .
+       1000-INICIALIZA-EXIT.
+           EXIT.
+
+      *================================================================*
+      *        P A R A G R A F O   L E   P A R A M E T R O S           *
+      *================================================================*
+      * CUDUNMASK_VAULT points at the vault file produced by a
+      * CUDMASK run; CUDUNMASK_CHAVE is the key (vault sequence
+      * number) the caller wants the original record for.
+       1050-LER-PARAMETROS.
+
+           DISPLAY 'CUDUNMASK_VAULT'    UPON ENVIRONMENT-NAME
+           ACCEPT   WS-ENV-VALOR        FROM ENVIRONMENT-VALUE
+           IF WS-ENV-VALOR EQUAL SPACES OR LOW-VALUES
+               MOVE WS-VL-CAMINHO-DEFAULT
+                                        TO WS-VL-CAMINHO
+           ELSE
+               MOVE WS-ENV-VALOR        TO WS-VL-CAMINHO
+           END-IF
+
+           DISPLAY 'CUDUNMASK_CHAVE'    UPON ENVIRONMENT-NAME
+           ACCEPT   WS-ENV-VALOR        FROM ENVIRONMENT-VALUE
+           MOVE WS-ENV-VALOR(1:9)       TO WS-CHAVE-PROCURADA
+           .
+       1050-LER-PARAMETROS-EXIT.
+           EXIT.
+
+      *================================================================*
+      *        P A R A G R A F O   A B E R T U R A   C O F R E         *
+      *================================================================*
+
+       1100-ABRIR-ARQUIVOS.
+
+           OPEN INPUT VLTC1AR
+
+           IF WS-STATUS-VL EQUAL CT-0 OR
+             WS-STATUS-VL EQUAL CT-10
+               CONTINUE
+           ELSE
+               DISPLAY ' ERRO NA ABERTURA DO COFRE '
+               DISPLAY ' ERROR = ' WS-STATUS-VL
+               PERFORM 3000-FINALIZA
+           END-IF.
+       1100-ABRIR-ARQUIVOS-EXIT.
+           EXIT.
+
+      *================================================================*
+      *        P A R A G R A F O   P R O C U R A   C H A V E           *
+      *================================================================*
+      * VLTC1AR is a plain LINE SEQUENTIAL file (same organization as
+      * every other CUDMASK/CUDUNMASK file), so the lookup is a
+      * straight sequential scan for the matching key.
+       2000-PROCURA-CHAVE.
+
+           READ VLTC1AR                 INTO WS-LINHA-VAULT
+               AT END
+                   SET SW-SIM-FIM-ARQUIVO
+                                        TO TRUE
+           END-READ
+
+           IF  WS-STATUS-VL EQUAL CT-0 OR
+               WS-STATUS-VL EQUAL CT-10
+               IF SW-NAO-FIM-ARQUIVO
+                 AND WS-VLT-CHAVE EQUAL WS-CHAVE-PROCURADA
+                   SET SW-CHAVE-ENCONTRADA TO TRUE
+                   MOVE WS-VLT-REGISTRO TO E1-REGIS
+               END-IF
+           ELSE
+               DISPLAY ' ERRO NA LEITURA DO COFRE '
+               DISPLAY ' ERROR = ' WS-STATUS-VL
+               PERFORM 3000-FINALIZA
+           END-IF
+           .
+       2000-PROCURA-CHAVE-EXIT.
+           EXIT.
+
+      *================================================================*
+      *               P A R A G R A F O    F I N A L I Z A             *
+      *================================================================*
+
+       3000-FINALIZA.
+
+           IF SW-CHAVE-ENCONTRADA
+               DISPLAY ' REGISTRO ORIGINAL LOCALIZADO '
+               DISPLAY ' CHAVE       = ' WS-CHAVE-PROCURADA
+               DISPLAY ' NOME        = ' E1-NAME
+               DISPLAY ' DOCUMENTO   = ' E1-DOC
+               DISPLAY ' ENDERECO    = ' E1-ADDRESS
+               DISPLAY ' CEP         = ' E1-POST-CODE
+           ELSE
+               DISPLAY ' CHAVE NAO ENCONTRADA NO COFRE '
+               DISPLAY ' CHAVE       = ' WS-CHAVE-PROCURADA
+           END-IF
+
+           CLOSE VLTC1AR
+
+           STOP RUN
+           .
+       3000-FINALIZA-EXIT.
+           EXIT.
